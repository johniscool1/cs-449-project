@@ -0,0 +1,15 @@
+      * REPLYREC - shared FS-REPLAY record layout for FC-REPLAY-FILE.
+      * COPY this under a 01-level in any program that opens
+      * './live.replay' so the layout only has to change in one place.
+           02 FS-REPLAY-KEY.
+               03 FS-REPLAY-GAME-ID  PIC X(10).
+               03 FS-REPLAY-TURN-NUM PIC 9(05).
+           02 FS-REPLAY-REC-TYPE     PIC X(01).
+               88 FS-REPLAY-IS-MOVE   VALUE 'M'.
+               88 FS-REPLAY-IS-RESULT VALUE 'R'.
+           02 FS-REPLAY-X            PIC S99.
+           02 FS-REPLAY-Y            PIC S99.
+           02 FS-REPLAY-PIECE        PIC 99.
+           02 FS-REPLAY-PLAYER       PIC 9.
+           02 FS-REPLAY-WIN-PLAYER   PIC 9.
+           02 FS-REPLAY-FINAL-SCORE  PIC 9(05).
