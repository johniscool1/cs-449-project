@@ -0,0 +1,8 @@
+      * PSTATREC - shared PS-STATS record layout for PLAYER-STATS file.
+      * COPY this under a 01-level in any program that opens
+      * './player.stats' so the layout only has to change in one place.
+           02 PS-PLAYER-ID            PIC 9.
+           02 PS-GAMES-PLAYED         PIC 9(05).
+           02 PS-GAMES-WON            PIC 9(05).
+           02 PS-GAMES-LOST           PIC 9(05).
+           02 PS-GAMES-DRAWN          PIC 9(05).
