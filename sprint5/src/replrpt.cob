@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLRPT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. 08-09-26.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FC-REPLAY-FILE ASSIGN TO './live.replay'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS FS-REPLAY-KEY
+                   FILE STATUS IS WS-REPLAY-STATUS.
+       SELECT FC-PRINT-FILE ASSIGN TO './replay.rpt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PRINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FC-REPLAY-FILE.
+       01 FS-REPLAY.
+           COPY REPLYREC.
+       FD FC-PRINT-FILE.
+       01 PR-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-REPLAY-STATUS PIC XX.
+           88 WS-REPLAY-OK VALUE '00'.
+           88 WS-REPLAY-EOF VALUE '10'.
+       01 WS-PRINT-STATUS PIC XX.
+           88 WS-PRINT-OK VALUE '00'.
+       01 WS-FILTER-GAME-ID PIC X(10).
+       01 WS-HEADING-LINE.
+           02 FILLER PIC X(10) VALUE 'GAME-ID   '.
+           02 FILLER PIC X(06) VALUE 'TURN  '.
+           02 FILLER PIC X(08) VALUE 'PLAYER  '.
+           02 FILLER PIC X(07) VALUE 'PIECE  '.
+           02 FILLER PIC X(05) VALUE 'X    '.
+           02 FILLER PIC X(05) VALUE 'Y    '.
+       01 WS-DETAIL-LINE.
+           02 WS-DL-GAME-ID PIC X(10).
+           02 WS-DL-TURN-NUM PIC Z(05)9.
+           02 FILLER PIC X(06) VALUE SPACES.
+           02 WS-DL-PLAYER PIC Z9.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 WS-DL-PIECE PIC Z9.
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 WS-DL-X PIC -9.
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 WS-DL-Y PIC -9.
+       01 WS-RESULT-LINE.
+           02 FILLER PIC X(12) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE 'RESULT - WINNER: '.
+           02 WS-RL-WIN-PLAYER PIC Z9.
+           02 FILLER PIC X(09) VALUE '  SCORE: '.
+           02 WS-RL-SCORE PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           IF RETURN-CODE = 0
+               PERFORM 2000-PROCESS-RECORDS UNTIL WS-REPLAY-EOF
+               PERFORM 9000-TERMINATE
+           END-IF
+           STOP RUN.
+       1000-INITIALIZE.
+           ACCEPT WS-FILTER-GAME-ID FROM COMMAND-LINE
+           OPEN INPUT FC-REPLAY-FILE
+           IF NOT WS-REPLAY-OK
+               DISPLAY 'REPLRPT: UNABLE TO OPEN LIVE.REPLAY, STATUS '
+                   WS-REPLAY-STATUS
+               MOVE 90 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF
+           OPEN OUTPUT FC-PRINT-FILE
+           IF NOT WS-PRINT-OK
+               DISPLAY 'REPLRPT: UNABLE TO OPEN REPLAY.RPT, STATUS '
+                   WS-PRINT-STATUS
+               MOVE 90 TO RETURN-CODE
+               CLOSE FC-REPLAY-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF
+           MOVE WS-HEADING-LINE TO PR-LINE
+           WRITE PR-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+       2000-PROCESS-RECORDS.
+           READ FC-REPLAY-FILE NEXT RECORD
+               AT END
+                   SET WS-REPLAY-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2100-PRINT-RECORD
+           END-READ.
+       2100-PRINT-RECORD.
+           IF WS-FILTER-GAME-ID NOT = SPACES
+                   AND FS-REPLAY-GAME-ID NOT = WS-FILTER-GAME-ID
+               CONTINUE
+           ELSE IF FS-REPLAY-IS-RESULT
+               PERFORM 2200-PRINT-RESULT-LINE
+           ELSE
+               PERFORM 2300-PRINT-MOVE-LINE
+           END-IF.
+       2200-PRINT-RESULT-LINE.
+           MOVE FS-REPLAY-WIN-PLAYER TO WS-RL-WIN-PLAYER
+           MOVE FS-REPLAY-FINAL-SCORE TO WS-RL-SCORE
+           MOVE WS-RESULT-LINE TO PR-LINE
+           WRITE PR-LINE.
+       2300-PRINT-MOVE-LINE.
+           MOVE FS-REPLAY-GAME-ID TO WS-DL-GAME-ID
+           MOVE FS-REPLAY-TURN-NUM TO WS-DL-TURN-NUM
+           MOVE FS-REPLAY-PLAYER TO WS-DL-PLAYER
+           MOVE FS-REPLAY-PIECE TO WS-DL-PIECE
+           MOVE FS-REPLAY-X TO WS-DL-X
+           MOVE FS-REPLAY-Y TO WS-DL-Y
+           MOVE WS-DETAIL-LINE TO PR-LINE
+           WRITE PR-LINE.
+       9000-TERMINATE.
+           CLOSE FC-REPLAY-FILE
+           CLOSE FC-PRINT-FILE.
