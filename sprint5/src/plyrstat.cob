@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLYRSTAT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. 08-09-26.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FC-PLAYER-STATS ASSIGN TO './player.stats'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PS-PLAYER-ID
+                   FILE STATUS IS WS-PSTAT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FC-PLAYER-STATS.
+       01 FS-PLAYER-STATS.
+           COPY PSTATREC.
+       WORKING-STORAGE SECTION.
+       01 WS-PSTAT-STATUS PIC XX.
+           88 WS-PSTAT-OK VALUE '00'.
+       01 WS-TARGET-PLAYER PIC 9.
+       01 WS-OUTCOME PIC X(01).
+           88 WS-OUTCOME-WIN VALUE 'W'.
+           88 WS-OUTCOME-LOSS VALUE 'L'.
+           88 WS-OUTCOME-DRAW VALUE 'D'.
+       01 WS-FOUND-SWITCH PIC X(01).
+           88 WS-RECORD-FOUND VALUE 'Y'.
+           88 WS-RECORD-NOT-FOUND VALUE 'N'.
+       LINKAGE SECTION.
+       01 LS-WIN-PLAYER USAGE BINARY-LONG.
+       01 LS-RETURN-CODE USAGE BINARY-LONG.
+           88 LS-RC-OK VALUE 0.
+           88 LS-RC-IO-ERROR VALUE 90.
+       PROCEDURE DIVISION USING BY REFERENCE LS-WIN-PLAYER
+                            BY REFERENCE LS-RETURN-CODE.
+       0000-UPDATE-STATS.
+           MOVE 0 TO LS-RETURN-CODE
+           OPEN I-O FC-PLAYER-STATS
+           IF NOT WS-PSTAT-OK
+               IF WS-PSTAT-STATUS = '35'
+                   PERFORM 0010-CREATE-STATS-FILE
+                       THRU 0010-CREATE-STATS-FILE-EXIT
+                   IF NOT LS-RC-OK
+                       GO TO 0000-EXIT
+                   END-IF
+               ELSE
+                   MOVE 90 TO LS-RETURN-CODE
+                   GO TO 0000-EXIT
+               END-IF
+           END-IF
+           IF LS-WIN-PLAYER = 1
+               MOVE 1 TO WS-TARGET-PLAYER
+               SET WS-OUTCOME-WIN TO TRUE
+               PERFORM 0040-APPLY-RESULT
+               MOVE 2 TO WS-TARGET-PLAYER
+               SET WS-OUTCOME-LOSS TO TRUE
+               PERFORM 0040-APPLY-RESULT
+           ELSE IF LS-WIN-PLAYER = 2
+               MOVE 1 TO WS-TARGET-PLAYER
+               SET WS-OUTCOME-LOSS TO TRUE
+               PERFORM 0040-APPLY-RESULT
+               MOVE 2 TO WS-TARGET-PLAYER
+               SET WS-OUTCOME-WIN TO TRUE
+               PERFORM 0040-APPLY-RESULT
+           ELSE
+               MOVE 1 TO WS-TARGET-PLAYER
+               SET WS-OUTCOME-DRAW TO TRUE
+               PERFORM 0040-APPLY-RESULT
+               MOVE 2 TO WS-TARGET-PLAYER
+               SET WS-OUTCOME-DRAW TO TRUE
+               PERFORM 0040-APPLY-RESULT
+           END-IF
+           CLOSE FC-PLAYER-STATS
+       0000-EXIT.
+           GOBACK.
+       0010-CREATE-STATS-FILE.
+           OPEN OUTPUT FC-PLAYER-STATS
+           IF NOT WS-PSTAT-OK
+               MOVE 90 TO LS-RETURN-CODE
+               GO TO 0010-CREATE-STATS-FILE-EXIT
+           END-IF
+           MOVE 1 TO PS-PLAYER-ID
+           MOVE 0 TO PS-GAMES-PLAYED
+           MOVE 0 TO PS-GAMES-WON
+           MOVE 0 TO PS-GAMES-LOST
+           MOVE 0 TO PS-GAMES-DRAWN
+           WRITE FS-PLAYER-STATS
+           IF NOT WS-PSTAT-OK
+               MOVE 90 TO LS-RETURN-CODE
+               CLOSE FC-PLAYER-STATS
+               GO TO 0010-CREATE-STATS-FILE-EXIT
+           END-IF
+           MOVE 2 TO PS-PLAYER-ID
+           WRITE FS-PLAYER-STATS
+           IF NOT WS-PSTAT-OK
+               MOVE 90 TO LS-RETURN-CODE
+               CLOSE FC-PLAYER-STATS
+               GO TO 0010-CREATE-STATS-FILE-EXIT
+           END-IF
+           CLOSE FC-PLAYER-STATS
+           IF NOT WS-PSTAT-OK
+               MOVE 90 TO LS-RETURN-CODE
+               GO TO 0010-CREATE-STATS-FILE-EXIT
+           END-IF
+           OPEN I-O FC-PLAYER-STATS
+           IF NOT WS-PSTAT-OK
+               MOVE 90 TO LS-RETURN-CODE
+           END-IF.
+       0010-CREATE-STATS-FILE-EXIT.
+           EXIT.
+       0040-APPLY-RESULT.
+           MOVE WS-TARGET-PLAYER TO PS-PLAYER-ID
+           SET WS-RECORD-NOT-FOUND TO TRUE
+           READ FC-PLAYER-STATS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-RECORD-FOUND TO TRUE
+           END-READ
+           IF WS-RECORD-NOT-FOUND
+               MOVE WS-TARGET-PLAYER TO PS-PLAYER-ID
+               MOVE 0 TO PS-GAMES-PLAYED
+               MOVE 0 TO PS-GAMES-WON
+               MOVE 0 TO PS-GAMES-LOST
+               MOVE 0 TO PS-GAMES-DRAWN
+           END-IF
+           ADD 1 TO PS-GAMES-PLAYED
+           IF WS-OUTCOME-WIN
+               ADD 1 TO PS-GAMES-WON
+           ELSE IF WS-OUTCOME-LOSS
+               ADD 1 TO PS-GAMES-LOST
+           ELSE
+               ADD 1 TO PS-GAMES-DRAWN
+           END-IF
+           IF WS-RECORD-FOUND
+               REWRITE FS-PLAYER-STATS
+           ELSE
+               WRITE FS-PLAYER-STATS
+           END-IF
+           IF NOT WS-PSTAT-OK
+               MOVE 90 TO LS-RETURN-CODE
+           END-IF.
