@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLXPRT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. 08-09-26.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FC-REPLAY-FILE ASSIGN TO './live.replay'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS FS-REPLAY-KEY
+                   FILE STATUS IS WS-REPLAY-STATUS.
+       SELECT FC-EXPORT-FILE ASSIGN TO './replay.export'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FC-REPLAY-FILE.
+       01 FS-REPLAY.
+           COPY REPLYREC.
+       FD FC-EXPORT-FILE.
+       01 EX-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-REPLAY-STATUS PIC XX.
+           88 WS-REPLAY-OK VALUE '00'.
+           88 WS-REPLAY-EOF VALUE '10'.
+       01 WS-EXPORT-STATUS PIC XX.
+           88 WS-EXPORT-OK VALUE '00'.
+       01 WS-FILTER-GAME-ID PIC X(10).
+       01 WS-EXPORT-LINE.
+           02 WS-EX-GAME-ID PIC X(10).
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-TURN-NUM PIC 9(05).
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-REC-TYPE PIC X(01).
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-X PIC -9.
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-Y PIC -9.
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-PIECE PIC 99.
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-PLAYER PIC 9.
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-WIN-PLAYER PIC 9.
+           02 FILLER PIC X(01) VALUE ','.
+           02 WS-EX-FINAL-SCORE PIC 9(05).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           IF RETURN-CODE = 0
+               PERFORM 2000-EXPORT-RECORDS UNTIL WS-REPLAY-EOF
+               PERFORM 9000-TERMINATE
+           END-IF
+           STOP RUN.
+       1000-INITIALIZE.
+           ACCEPT WS-FILTER-GAME-ID FROM COMMAND-LINE
+           OPEN INPUT FC-REPLAY-FILE
+           IF NOT WS-REPLAY-OK
+               DISPLAY 'REPLXPRT: UNABLE TO OPEN LIVE.REPLAY, STATUS '
+                   WS-REPLAY-STATUS
+               MOVE 90 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF
+           OPEN OUTPUT FC-EXPORT-FILE
+           IF NOT WS-EXPORT-OK
+               DISPLAY 'REPLXPRT: UNABLE TO OPEN REPLAY.EXPORT, STATUS '
+                   WS-EXPORT-STATUS
+               MOVE 90 TO RETURN-CODE
+               CLOSE FC-REPLAY-FILE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+       2000-EXPORT-RECORDS.
+           READ FC-REPLAY-FILE NEXT RECORD
+               AT END
+                   SET WS-REPLAY-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2100-WRITE-EXPORT-LINE
+           END-READ.
+       2100-WRITE-EXPORT-LINE.
+           IF WS-FILTER-GAME-ID = SPACES
+                   OR FS-REPLAY-GAME-ID = WS-FILTER-GAME-ID
+               MOVE FS-REPLAY-GAME-ID TO WS-EX-GAME-ID
+               MOVE FS-REPLAY-TURN-NUM TO WS-EX-TURN-NUM
+               MOVE FS-REPLAY-REC-TYPE TO WS-EX-REC-TYPE
+               MOVE FS-REPLAY-X TO WS-EX-X
+               MOVE FS-REPLAY-Y TO WS-EX-Y
+               MOVE FS-REPLAY-PIECE TO WS-EX-PIECE
+               MOVE FS-REPLAY-PLAYER TO WS-EX-PLAYER
+               MOVE FS-REPLAY-WIN-PLAYER TO WS-EX-WIN-PLAYER
+               MOVE FS-REPLAY-FINAL-SCORE TO WS-EX-FINAL-SCORE
+               MOVE WS-EXPORT-LINE TO EX-LINE
+               WRITE EX-LINE
+           END-IF.
+       9000-TERMINATE.
+           CLOSE FC-REPLAY-FILE
+           CLOSE FC-EXPORT-FILE.
