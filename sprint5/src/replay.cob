@@ -8,16 +8,19 @@
        SELECT FC-REPLAY-FILE ASSIGN TO './live.replay'
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS FS-REPLAY-TURN-NUM.
+                   RECORD KEY IS FS-REPLAY-KEY
+                   FILE STATUS IS WS-REPLAY-STATUS.
+       SELECT FC-REPLAY-HIST ASSIGN TO WS-HIST-FILE-NAME
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-HIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD FC-REPLAY-FILE.
        01 FS-REPLAY.
-           02 FS-REPLAY-TURN-NUM PIC 999.
-           02 FS-REPLAY-X PIC S99.
-           02 FS-REPLAY-Y PIC S99.
-           02 FS-REPLAY-PIECE PIC 9.
-           02 FS-REPLAY-PLAYER PIC 9.
+           COPY REPLYREC.
+       FD FC-REPLAY-HIST.
+       01 FS-REPLAY-HIST-REC.
+           COPY REPLYREC.
        WORKING-STORAGE SECTION.
       * 01 WS-REPLAY.
        01 WS-REPLAY-TURN-NUM PIC 999.
@@ -26,63 +29,336 @@
       *    02 WS-REPLAY-PIECE PIC 9.
       *    02 WS-REPLAY-PLAYER PIC 9.
       *    02 WS-REPLAY-PLAYED PIC 9.
+       01 WS-TRAILER-TURN-NUM PIC 9(05) VALUE 99999.
+      * board is 8x8 (0-7,0-7) - matches the live game's move generator
+       01 WS-MIN-COORD PIC S9 VALUE 0.
+       01 WS-MAX-COORD PIC S9 VALUE 7.
+       01 WS-MAX-SCORE PIC 9(05) VALUE 99999.
+       01 WS-REPLAY-STATUS PIC XX.
+           88 WS-REPLAY-OK VALUE '00'.
+           88 WS-REPLAY-EOF VALUE '10'.
+       01 WS-HIST-STATUS PIC XX.
+           88 WS-HIST-OK VALUE '00'.
+           88 WS-HIST-EOF VALUE '10'.
+       01 WS-HIST-FILE-NAME PIC X(40).
+       01 WS-CURR-DATE PIC 9(06).
+       01 WS-CURR-TIME PIC 9(08).
+       01 WS-HIST-NAME-FIELDS.
+           02 WS-HIST-YY PIC 99.
+           02 WS-HIST-MM PIC 99.
+           02 WS-HIST-DD PIC 99.
+           02 WS-HIST-HH PIC 99.
+           02 WS-HIST-MN PIC 99.
+           02 WS-HIST-SS PIC 99.
        LINKAGE SECTION.
+       01 LS-GAME-ID PIC X(10).
        01 LS-TURN-NUM USAGE BINARY-LONG.
        01 LS-REPLAY-X USAGE BINARY-LONG.
        01 LS-REPLAY-Y USAGE BINARY-LONG.
        01 LS-REPLAY-PIECE USAGE BINARY-LONG.
        01 LS-REPLAY-PLAYER USAGE BINARY-LONG.
-       PROCEDURE DIVISION. 
+       01 LS-WIN-PLAYER USAGE BINARY-LONG.
+       01 LS-FINAL-SCORE USAGE BINARY-LONG.
+       01 LS-RETURN-CODE USAGE BINARY-LONG.
+           88 LS-RC-OK VALUE 0.
+           88 LS-RC-BAD-COORD VALUE 10.
+           88 LS-RC-BAD-PLAYER VALUE 11.
+           88 LS-RC-BAD-PIECE VALUE 12.
+           88 LS-RC-DUP-TURN VALUE 13.
+           88 LS-RC-NOT-FOUND VALUE 14.
+           88 LS-RC-RESERVED-TURN VALUE 15.
+           88 LS-RC-BAD-RESULT VALUE 16.
+           88 LS-RC-DUP-RESULT VALUE 17.
+           88 LS-RC-IO-ERROR VALUE 90.
+       01 LS-FILE-STATUS PIC XX.
+       PROCEDURE DIVISION.
        main.
            ENTRY "replay" USING BY REFERENCE LS-TURN-NUM
            DISPLAY LS-TURN-NUM
            move 5 to LS-TURN-NUM
            DISPLAY LS-TURN-NUM
-           GOBACK. 
+           GOBACK.
        second.
            entry "replay2" using BY REFERENCE LS-TURN-NUM
            move 6 to LS-TURN-NUM
            GOBACK.
        100-ADD-ENTRY.
-           entry "addtofile" USING BY REFERENCE LS-TURN-NUM
+           entry "addtofile" USING BY REFERENCE LS-GAME-ID
+                                BY REFERENCE LS-TURN-NUM
                                 BY REFERENCE LS-REPLAY-X
                                 BY REFERENCE LS-REPLAY-Y
                                 BY REFERENCE LS-REPLAY-PIECE
                                 BY REFERENCE LS-REPLAY-PLAYER
+                                BY REFERENCE LS-RETURN-CODE
+                                BY REFERENCE LS-FILE-STATUS
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-FILE-STATUS
+           PERFORM 105-VALIDATE-MOVE
+           IF NOT LS-RC-OK
+               GO TO 100-ADD-ENTRY-EXIT
+           END-IF
+           MOVE LS-GAME-ID TO FS-REPLAY-GAME-ID OF FS-REPLAY
+           MOVE LS-TURN-NUM TO FS-REPLAY-TURN-NUM OF FS-REPLAY
            OPEN I-O FC-REPLAY-FILE
-           MOVE LS-TURN-NUM TO FS-REPLAY-TURN-NUM
-           MOVE LS-REPLAY-X TO FS-REPLAY-X
-           MOVE LS-REPLAY-Y TO FS-REPLAY-Y
-           MOVE LS-REPLAY-PIECE TO FS-REPLAY-PIECE
-           MOVE LS-REPLAY-PLAYER TO FS-REPLAY-PLAYER
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+               GO TO 100-ADD-ENTRY-EXIT
+           END-IF
+           PERFORM 107-CHECK-DUPLICATE
+           IF LS-RC-DUP-TURN OR LS-RC-IO-ERROR
+               CLOSE FC-REPLAY-FILE
+               GO TO 100-ADD-ENTRY-EXIT
+           END-IF
+           MOVE 'M' TO FS-REPLAY-REC-TYPE OF FS-REPLAY
+           MOVE LS-REPLAY-X TO FS-REPLAY-X OF FS-REPLAY
+           MOVE LS-REPLAY-Y TO FS-REPLAY-Y OF FS-REPLAY
+           MOVE LS-REPLAY-PIECE TO FS-REPLAY-PIECE OF FS-REPLAY
+           MOVE LS-REPLAY-PLAYER TO FS-REPLAY-PLAYER OF FS-REPLAY
+           MOVE 0 TO FS-REPLAY-WIN-PLAYER OF FS-REPLAY
+           MOVE 0 TO FS-REPLAY-FINAL-SCORE OF FS-REPLAY
            WRITE FS-REPLAY
-           END-WRITE
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+           END-IF
            CLOSE FC-REPLAY-FILE
+       100-ADD-ENTRY-EXIT.
            GOBACK.
+       105-VALIDATE-MOVE.
+           IF LS-REPLAY-X < WS-MIN-COORD OR LS-REPLAY-X > WS-MAX-COORD
+               MOVE 10 TO LS-RETURN-CODE
+           ELSE IF LS-REPLAY-Y < WS-MIN-COORD
+                   OR LS-REPLAY-Y > WS-MAX-COORD
+               MOVE 10 TO LS-RETURN-CODE
+           ELSE IF LS-REPLAY-PLAYER NOT = 1 AND LS-REPLAY-PLAYER NOT = 2
+               MOVE 11 TO LS-RETURN-CODE
+           ELSE IF LS-REPLAY-PIECE < 1 OR LS-REPLAY-PIECE > 99
+               MOVE 12 TO LS-RETURN-CODE
+           ELSE IF LS-TURN-NUM >= WS-TRAILER-TURN-NUM
+               MOVE 15 TO LS-RETURN-CODE
+           END-IF.
+       107-CHECK-DUPLICATE.
+           START FC-REPLAY-FILE
+               KEY IS EQUAL TO FS-REPLAY-KEY OF FS-REPLAY
+               INVALID KEY
+                   IF WS-REPLAY-STATUS NOT = '23'
+                       MOVE 90 TO LS-RETURN-CODE
+                       MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   MOVE 13 TO LS-RETURN-CODE
+           END-START.
        110-GET-ENTRY.
-           ENTRY "retrieveReplay" USING BY REFERENCE LS-TURN-NUM
+           ENTRY "retrieveReplay" USING BY REFERENCE LS-GAME-ID
+                                BY REFERENCE LS-TURN-NUM
                                 BY REFERENCE LS-REPLAY-X
                                 BY REFERENCE LS-REPLAY-Y
                                 BY REFERENCE LS-REPLAY-PIECE
                                 BY REFERENCE LS-REPLAY-PLAYER
-           MOVE LS-TURN-NUM TO FS-REPLAY-TURN-NUM
+                                BY REFERENCE LS-RETURN-CODE
+                                BY REFERENCE LS-FILE-STATUS
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-FILE-STATUS
+           MOVE LS-GAME-ID TO FS-REPLAY-GAME-ID OF FS-REPLAY
+           MOVE LS-TURN-NUM TO FS-REPLAY-TURN-NUM OF FS-REPLAY
            OPEN I-O FC-REPLAY-FILE
-           START FC-REPLAY-FILE KEY IS EQUAL TO FS-REPLAY-TURN-NUM 
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+               GO TO 110-GET-ENTRY-EXIT
+           END-IF
+           START FC-REPLAY-FILE
+                KEY IS EQUAL TO FS-REPLAY-KEY OF FS-REPLAY
                 INVALID KEY
-                        MOVE -1 TO LS-REPLAY-X 
+                        MOVE -1 TO LS-REPLAY-X
                         MOVE -1 TO LS-REPLAY-Y
+                        MOVE 14 TO LS-RETURN-CODE
                 NOT INVALID KEY
                         READ FC-REPLAY-FILE
-                        MOVE FS-REPLAY-TURN-NUM TO LS-TURN-NUM
-                        MOVE FS-REPLAY-X TO LS-REPLAY-X
-                        MOVE FS-REPLAY-Y TO LS-REPLAY-Y
-                        MOVE FS-REPLAY-PIECE TO LS-REPLAY-PIECE
-                        MOVE FS-REPLAY-PLAYER TO LS-REPLAY-PLAYER
+                        IF WS-REPLAY-OK
+                            MOVE FS-REPLAY-TURN-NUM OF FS-REPLAY
+                                TO LS-TURN-NUM
+                            MOVE FS-REPLAY-X OF FS-REPLAY TO LS-REPLAY-X
+                            MOVE FS-REPLAY-Y OF FS-REPLAY TO LS-REPLAY-Y
+                            MOVE FS-REPLAY-PIECE OF FS-REPLAY
+                                TO LS-REPLAY-PIECE
+                            MOVE FS-REPLAY-PLAYER OF FS-REPLAY
+                                TO LS-REPLAY-PLAYER
+                        ELSE
+                            MOVE 90 TO LS-RETURN-CODE
+                            MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+                        END-IF
            END-START
            CLOSE FC-REPLAY-FILE
+       110-GET-ENTRY-EXIT.
            GOBACK.
        120-CREATE-FILE.
-           ENTRY "createFile"
+           ENTRY "createFile" USING BY REFERENCE LS-RETURN-CODE
+                                BY REFERENCE LS-FILE-STATUS
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-FILE-STATUS
+           PERFORM 125-ARCHIVE-FILE THRU 125-ARCHIVE-FILE-EXIT
+           IF NOT LS-RC-OK
+               GO TO 120-CREATE-FILE-EXIT
+           END-IF
            OPEN OUTPUT FC-REPLAY-FILE
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+               GO TO 120-CREATE-FILE-EXIT
+           END-IF
+           CLOSE FC-REPLAY-FILE
+       120-CREATE-FILE-EXIT.
+           GOBACK.
+       125-ARCHIVE-FILE.
+           OPEN INPUT FC-REPLAY-FILE
+           IF WS-REPLAY-STATUS = '35'
+               GO TO 125-ARCHIVE-FILE-EXIT
+           END-IF
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+               GO TO 125-ARCHIVE-FILE-EXIT
+           END-IF
+           ACCEPT WS-CURR-DATE FROM DATE
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE WS-CURR-DATE(1:2) TO WS-HIST-YY
+           MOVE WS-CURR-DATE(3:2) TO WS-HIST-MM
+           MOVE WS-CURR-DATE(5:2) TO WS-HIST-DD
+           MOVE WS-CURR-TIME(1:2) TO WS-HIST-HH
+           MOVE WS-CURR-TIME(3:2) TO WS-HIST-MN
+           MOVE WS-CURR-TIME(5:2) TO WS-HIST-SS
+           STRING './REPLAY.G' DELIMITED BY SIZE
+                  WS-HIST-YY DELIMITED BY SIZE
+                  WS-HIST-MM DELIMITED BY SIZE
+                  WS-HIST-DD DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  WS-HIST-HH DELIMITED BY SIZE
+                  WS-HIST-MN DELIMITED BY SIZE
+                  WS-HIST-SS DELIMITED BY SIZE
+                  INTO WS-HIST-FILE-NAME
+           END-STRING
+           OPEN OUTPUT FC-REPLAY-HIST
+           IF NOT WS-HIST-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-HIST-STATUS TO LS-FILE-STATUS
+               CLOSE FC-REPLAY-FILE
+               GO TO 125-ARCHIVE-FILE-EXIT
+           END-IF
+           PERFORM 127-COPY-ONE-RECORD UNTIL WS-REPLAY-EOF
+           CLOSE FC-REPLAY-FILE
+           CLOSE FC-REPLAY-HIST
+       125-ARCHIVE-FILE-EXIT.
+           EXIT.
+       127-COPY-ONE-RECORD.
+           READ FC-REPLAY-FILE NEXT RECORD
+               AT END
+                   SET WS-REPLAY-EOF TO TRUE
+               NOT AT END
+                   IF WS-REPLAY-OK
+                       MOVE FS-REPLAY TO FS-REPLAY-HIST-REC
+                       WRITE FS-REPLAY-HIST-REC
+                   ELSE
+                       MOVE 90 TO LS-RETURN-CODE
+                       MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+                       SET WS-REPLAY-EOF TO TRUE
+                   END-IF
+           END-READ.
+       130-DELETE-ENTRY.
+           ENTRY "undomove" USING BY REFERENCE LS-GAME-ID
+                                BY REFERENCE LS-TURN-NUM
+                                BY REFERENCE LS-RETURN-CODE
+                                BY REFERENCE LS-FILE-STATUS
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-FILE-STATUS
+           MOVE LS-GAME-ID TO FS-REPLAY-GAME-ID OF FS-REPLAY
+           MOVE LS-TURN-NUM TO FS-REPLAY-TURN-NUM OF FS-REPLAY
+           OPEN I-O FC-REPLAY-FILE
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+               GO TO 130-DELETE-ENTRY-EXIT
+           END-IF
+           START FC-REPLAY-FILE
+               KEY IS EQUAL TO FS-REPLAY-KEY OF FS-REPLAY
+               INVALID KEY
+                   MOVE 14 TO LS-RETURN-CODE
+               NOT INVALID KEY
+                   READ FC-REPLAY-FILE
+                   IF WS-REPLAY-OK
+                       DELETE FC-REPLAY-FILE
+                       IF NOT WS-REPLAY-OK
+                           MOVE 90 TO LS-RETURN-CODE
+                           MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+                       END-IF
+                   ELSE
+                       MOVE 90 TO LS-RETURN-CODE
+                       MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+                   END-IF
+           END-START
+           CLOSE FC-REPLAY-FILE
+       130-DELETE-ENTRY-EXIT.
+           GOBACK.
+       135-VALIDATE-RESULT.
+           IF LS-WIN-PLAYER NOT = 0 AND LS-WIN-PLAYER NOT = 1
+                   AND LS-WIN-PLAYER NOT = 2
+               MOVE 16 TO LS-RETURN-CODE
+           ELSE IF LS-FINAL-SCORE < 0 OR LS-FINAL-SCORE > WS-MAX-SCORE
+               MOVE 16 TO LS-RETURN-CODE
+           END-IF.
+       137-CHECK-DUPLICATE-RESULT.
+           START FC-REPLAY-FILE
+               KEY IS EQUAL TO FS-REPLAY-KEY OF FS-REPLAY
+               INVALID KEY
+                   IF WS-REPLAY-STATUS NOT = '23'
+                       MOVE 90 TO LS-RETURN-CODE
+                       MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   MOVE 17 TO LS-RETURN-CODE
+           END-START.
+       140-ADD-RESULT.
+           ENTRY "addresult" USING BY REFERENCE LS-GAME-ID
+                                BY REFERENCE LS-WIN-PLAYER
+                                BY REFERENCE LS-FINAL-SCORE
+                                BY REFERENCE LS-RETURN-CODE
+                                BY REFERENCE LS-FILE-STATUS
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE SPACES TO LS-FILE-STATUS
+           PERFORM 135-VALIDATE-RESULT
+           IF NOT LS-RC-OK
+               GO TO 140-ADD-RESULT-EXIT
+           END-IF
+           MOVE LS-GAME-ID TO FS-REPLAY-GAME-ID OF FS-REPLAY
+           MOVE WS-TRAILER-TURN-NUM TO FS-REPLAY-TURN-NUM OF FS-REPLAY
+           OPEN I-O FC-REPLAY-FILE
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+               GO TO 140-ADD-RESULT-EXIT
+           END-IF
+           PERFORM 137-CHECK-DUPLICATE-RESULT
+           IF LS-RC-DUP-RESULT OR LS-RC-IO-ERROR
+               CLOSE FC-REPLAY-FILE
+               GO TO 140-ADD-RESULT-EXIT
+           END-IF
+           MOVE 'R' TO FS-REPLAY-REC-TYPE OF FS-REPLAY
+           MOVE 0 TO FS-REPLAY-X OF FS-REPLAY
+           MOVE 0 TO FS-REPLAY-Y OF FS-REPLAY
+           MOVE 0 TO FS-REPLAY-PIECE OF FS-REPLAY
+           MOVE 0 TO FS-REPLAY-PLAYER OF FS-REPLAY
+           MOVE LS-WIN-PLAYER TO FS-REPLAY-WIN-PLAYER OF FS-REPLAY
+           MOVE LS-FINAL-SCORE TO FS-REPLAY-FINAL-SCORE OF FS-REPLAY
+           WRITE FS-REPLAY
+           IF NOT WS-REPLAY-OK
+               MOVE 90 TO LS-RETURN-CODE
+               MOVE WS-REPLAY-STATUS TO LS-FILE-STATUS
+           END-IF
            CLOSE FC-REPLAY-FILE
+           IF LS-RC-OK
+               CALL 'PLYRSTAT' USING BY REFERENCE LS-WIN-PLAYER
+                                  BY REFERENCE LS-RETURN-CODE
+           END-IF
+       140-ADD-RESULT-EXIT.
            GOBACK.
